@@ -0,0 +1,181 @@
+      *
+      *	What Is This: programming samples
+      *	Author: Makoto Takeshita <takeshita.sample@gmail.com>
+      *	URL: http://simplesandsamples.com
+      *	Version: UNBORN
+      *
+      *	Usage:
+      *	 1. git clone https://github.com/takeshitamakoto/sss.git
+      *	 2. change the directory name to easy-to-use name. (e.g. sss -> sample)
+      *	 3. open sss/src/filename when you need any help.
+      *
+      *	DLYRPT reads BCCALC's persisted output (BCOUT.DAT) and
+      *	FORLOOP's end-of-job summary (FORSUMM.DAT) and prints one
+      *	132-column daily summary report instead of leaving the
+      *	operator to piece together two programs' console scrollback.
+      *
+
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DLYRPT.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT DR-BC-OUTPUT-IN ASSIGN TO "BCOUT.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-BC-OUTPUT-STATUS.
+
+           SELECT DR-FOR-SUMMARY-IN ASSIGN TO "FORSUMM.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-FOR-SUMMARY-STATUS.
+
+           SELECT DR-REPORT-FILE ASSIGN TO "DLYRPT.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-REPORT-STATUS.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+       FD  DR-BC-OUTPUT-IN.
+       COPY bcoutrec.
+
+       FD  DR-FOR-SUMMARY-IN.
+       COPY forsummrec.
+
+       FD  DR-REPORT-FILE.
+       01  DR-REPORT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BC-OUTPUT-STATUS         PIC XX.
+       01  WS-FOR-SUMMARY-STATUS       PIC XX.
+       01  WS-REPORT-STATUS            PIC XX.
+
+       01  WS-EOF-BC-OUTPUT-SW         PIC X VALUE "N".
+           88  WS-EOF-BC-OUTPUT        VALUE "Y".
+       01  WS-EOF-FOR-SUMMARY-SW       PIC X VALUE "N".
+           88  WS-EOF-FOR-SUMMARY      VALUE "Y".
+
+       01  WS-TOTAL-CALCULATIONS       PIC 9(7) VALUE ZERO.
+       01  WS-FINAL-RESULT             PIC S9(9)V9999    VALUE ZERO.
+       01  WS-FINAL-FRESULT            PIC S9(9)V9999999 VALUE ZERO.
+       01  WS-TOTAL-LOOP-ITERATIONS    PIC 9(7) VALUE ZERO.
+       01  WS-JOB-STATUS               PIC X(8) VALUE "NO DATA".
+
+       01  WS-CURRENT-DATE-TIME        PIC X(21).
+       01  WS-RUN-DATE                 PIC X(10).
+
+       01  WS-RESULT-EDIT              PIC -(9)9.9999.
+       01  WS-FRESULT-EDIT             PIC -(9)9.9999999.
+
+       01  WS-REPORT-HEADING-1         PIC X(132).
+       01  WS-REPORT-HEADING-2         PIC X(132).
+       01  WS-REPORT-BLANK             PIC X(132) VALUE SPACES.
+
+       01  WS-REPORT-DETAIL.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  RPT-LABEL               PIC X(40).
+           05  RPT-VALUE               PIC X(40).
+           05  FILLER                  PIC X(48) VALUE SPACES.
+
+       PROCEDURE       DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-READ-BC-OUTPUT UNTIL WS-EOF-BC-OUTPUT
+           PERFORM 3000-READ-FOR-SUMMARY UNTIL WS-EOF-FOR-SUMMARY
+           PERFORM 8000-WRITE-REPORT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURRENT-DATE-TIME(1:4) "-"
+                   WS-CURRENT-DATE-TIME(5:2) "-"
+                   WS-CURRENT-DATE-TIME(7:2)
+               DELIMITED BY SIZE INTO WS-RUN-DATE
+
+           OPEN INPUT DR-BC-OUTPUT-IN
+           OPEN INPUT DR-FOR-SUMMARY-IN
+           OPEN OUTPUT DR-REPORT-FILE
+           IF WS-BC-OUTPUT-STATUS = "00"
+               PERFORM 2900-READ-NEXT-BC-OUTPUT
+           ELSE
+               SET WS-EOF-BC-OUTPUT TO TRUE
+           END-IF
+           IF WS-FOR-SUMMARY-STATUS = "00"
+               PERFORM 3900-READ-NEXT-FOR-SUMMARY
+           ELSE
+               SET WS-EOF-FOR-SUMMARY TO TRUE
+           END-IF.
+
+       2000-READ-BC-OUTPUT.
+      *    BCOUT.DAT is appended to across every historical run, so
+      *    only fold today's rows into the daily totals.
+           IF OUT-RUN-DATE = WS-RUN-DATE
+               ADD 1 TO WS-TOTAL-CALCULATIONS
+               MOVE OUT-RESULT  TO WS-FINAL-RESULT
+               MOVE OUT-FRESULT TO WS-FINAL-FRESULT
+           END-IF
+           PERFORM 2900-READ-NEXT-BC-OUTPUT.
+
+       2900-READ-NEXT-BC-OUTPUT.
+           READ DR-BC-OUTPUT-IN
+               AT END
+                   SET WS-EOF-BC-OUTPUT TO TRUE
+           END-READ.
+
+       3000-READ-FOR-SUMMARY.
+      *    FORSUMM.DAT is appended to across every historical run, so
+      *    only fold today's rows into the daily totals.  A restarted
+      *    run adds a second summary record for the same run date, so
+      *    total iterations accumulates across today's runs while job
+      *    status reflects the most recent one.
+           IF SUM-RUN-DATE = WS-RUN-DATE
+               ADD SUM-TOTAL-ITERATIONS TO WS-TOTAL-LOOP-ITERATIONS
+               MOVE SUM-COMPLETION-STATUS TO WS-JOB-STATUS
+           END-IF
+           PERFORM 3900-READ-NEXT-FOR-SUMMARY.
+
+       3900-READ-NEXT-FOR-SUMMARY.
+           READ DR-FOR-SUMMARY-IN
+               AT END
+                   SET WS-EOF-FOR-SUMMARY TO TRUE
+           END-READ.
+
+       8000-WRITE-REPORT.
+           MOVE SPACES TO WS-REPORT-HEADING-1
+           STRING "DAILY BATCH SUMMARY REPORT - RUN DATE " WS-RUN-DATE
+               DELIMITED BY SIZE INTO WS-REPORT-HEADING-1
+           WRITE DR-REPORT-LINE FROM WS-REPORT-HEADING-1
+
+           MOVE SPACES TO WS-REPORT-HEADING-2
+           MOVE ALL "-" TO WS-REPORT-HEADING-2
+           WRITE DR-REPORT-LINE FROM WS-REPORT-HEADING-2
+           WRITE DR-REPORT-LINE FROM WS-REPORT-BLANK
+
+           MOVE SPACES                 TO WS-REPORT-DETAIL
+           MOVE "TOTAL CALCULATIONS RUN (BCCALC)" TO RPT-LABEL
+           MOVE WS-TOTAL-CALCULATIONS  TO RPT-VALUE
+           WRITE DR-REPORT-LINE FROM WS-REPORT-DETAIL
+
+           MOVE WS-FINAL-RESULT TO WS-RESULT-EDIT
+           MOVE SPACES                 TO WS-REPORT-DETAIL
+           MOVE "FINAL RESULT VALUE"   TO RPT-LABEL
+           MOVE WS-RESULT-EDIT         TO RPT-VALUE
+           WRITE DR-REPORT-LINE FROM WS-REPORT-DETAIL
+
+           MOVE WS-FINAL-FRESULT TO WS-FRESULT-EDIT
+           MOVE SPACES                 TO WS-REPORT-DETAIL
+           MOVE "FINAL FRESULT VALUE"  TO RPT-LABEL
+           MOVE WS-FRESULT-EDIT        TO RPT-VALUE
+           WRITE DR-REPORT-LINE FROM WS-REPORT-DETAIL
+
+           MOVE SPACES                 TO WS-REPORT-DETAIL
+           MOVE "TOTAL LOOP ITERATIONS (FORLOOP)" TO RPT-LABEL
+           MOVE WS-TOTAL-LOOP-ITERATIONS TO RPT-VALUE
+           WRITE DR-REPORT-LINE FROM WS-REPORT-DETAIL
+
+           MOVE SPACES                 TO WS-REPORT-DETAIL
+           MOVE "JOB STATUS"           TO RPT-LABEL
+           MOVE WS-JOB-STATUS          TO RPT-VALUE
+           WRITE DR-REPORT-LINE FROM WS-REPORT-DETAIL.
+
+       9000-TERMINATE.
+           CLOSE DR-BC-OUTPUT-IN DR-FOR-SUMMARY-IN DR-REPORT-FILE.
