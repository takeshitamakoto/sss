@@ -3,25 +3,218 @@
       *	Author: Makoto Takeshita <takeshita.sample@gmail.com>
       *	URL: http://simplesandsamples.com
       *	Version: UNBORN
-      *	
+      *
       *	Usage:
       *	 1. git clone https://github.com/takeshitamakoto/sss.git
       *	 2. change the directory name to easy-to-use name. (e.g. sss -> sample)
       *	 3. open sss/src/filename when you need any help.
-      *	
+      *
+      *	FORLOOP drives its iteration count from a control card (or, if
+      *	none is supplied, by counting an input file) instead of a
+      *	hardcoded PERFORM 3 TIMES, checkpoints its progress so a
+      *	mid-run abend can restart where it left off, and writes an
+      *	end-of-job summary record instead of leaving only scrolled-off
+      *	console lines behind.
+      *
 
        IDENTIFICATION  DIVISION.
-       PROGRAM-ID.     HELLO.
-      *
+       PROGRAM-ID.     FORLOOP.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT FOR-CTL-IN ASSIGN TO "FORCTL.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-CTL-STATUS.
+
+           SELECT FOR-ITEMS-IN ASSIGN TO "FORITEMS.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-ITEMS-STATUS.
+
+           SELECT FOR-CHECKPOINT-FILE ASSIGN TO "FORCKPT.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-CKPT-STATUS.
+
+           SELECT FOR-SUMMARY-FILE ASSIGN TO "FORSUMM.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-SUMMARY-STATUS.
+
        DATA            DIVISION.
+       FILE            SECTION.
+       FD  FOR-CTL-IN.
+       COPY ctlcard.
+
+       FD  FOR-ITEMS-IN.
+       COPY tranrec.
+
+       FD  FOR-CHECKPOINT-FILE.
+       COPY chkpnt.
+
+       FD  FOR-SUMMARY-FILE.
+       COPY forsummrec.
+
        WORKING-STORAGE SECTION.
-       77 COUNTER  PIC 9(3).
-      *
+       01  COUNTER                     PIC 9(7).
+
+       01  WS-CTL-STATUS               PIC XX.
+       01  WS-ITEMS-STATUS             PIC XX.
+       01  WS-CKPT-STATUS              PIC XX.
+       01  WS-SUMMARY-STATUS           PIC XX.
+
+       01  WS-EOF-ITEMS-SW             PIC X VALUE "N".
+           88  WS-EOF-ITEMS            VALUE "Y".
+       01  WS-CKPT-FOUND-SW            PIC X VALUE "N".
+           88  WS-CKPT-FOUND           VALUE "Y".
+
+       01  WS-LOOP-BOUND                PIC 9(7) VALUE ZERO.
+       01  WS-START-COUNTER             PIC 9(7) VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(5) VALUE 50.
+       01  WS-TOTAL-ITERATIONS-THIS-RUN PIC 9(7) VALUE ZERO.
+       01  WS-COMPLETION-STATUS         PIC X(8) VALUE "COMPLETE".
+
+       01  WS-CURRENT-DATE-TIME        PIC X(21).
+       01  WS-RUN-DATE                 PIC X(10).
+       01  WS-RUN-TIME                 PIC X(8).
+
+       01  WS-LOG-PROGRAM-ID           PIC X(8) VALUE "FORLOOP".
+       01  WS-LOG-PARAGRAPH            PIC X(30).
+       01  WS-LOG-ERROR-CODE           PIC X(6).
+       01  WS-LOG-DATA                 PIC X(60).
+
        PROCEDURE       DIVISION.
-            MOVE 1 TO COUNTER.
-            PERFORM 3 TIMES
-               DISPLAY "COUNTER is " COUNTER UPON CONSOLE
-               ADD 1 TO COUNTER
-            END-PERFORM.
-            STOP  RUN.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LOOP UNTIL COUNTER > WS-LOOP-BOUND
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURRENT-DATE-TIME(1:4) "-"
+                   WS-CURRENT-DATE-TIME(5:2) "-"
+                   WS-CURRENT-DATE-TIME(7:2)
+               DELIMITED BY SIZE INTO WS-RUN-DATE
+           STRING WS-CURRENT-DATE-TIME(9:2) ":"
+                   WS-CURRENT-DATE-TIME(11:2) ":"
+                   WS-CURRENT-DATE-TIME(13:2)
+               DELIMITED BY SIZE INTO WS-RUN-TIME
+
+           PERFORM 1100-READ-CTL-CARD
+           IF WS-LOOP-BOUND = ZERO
+               PERFORM 1150-COUNT-ITEMS
+           END-IF
+           PERFORM 1200-RESTART-CHECK
+
+           MOVE COUNTER TO WS-START-COUNTER
+           OPEN EXTEND FOR-SUMMARY-FILE
+           IF WS-SUMMARY-STATUS = "35"
+               OPEN OUTPUT FOR-SUMMARY-FILE
+           END-IF.
+
+       1100-READ-CTL-CARD.
+           OPEN INPUT FOR-CTL-IN
+           IF WS-CTL-STATUS = "00"
+               READ FOR-CTL-IN
+                   NOT AT END
+                       MOVE CTL-LOOP-COUNT          TO WS-LOOP-BOUND
+                       IF CTL-CHECKPOINT-INTERVAL NOT = ZERO
+                           MOVE CTL-CHECKPOINT-INTERVAL TO
+                               WS-CHECKPOINT-INTERVAL
+                       END-IF
+               END-READ
+               CLOSE FOR-CTL-IN
+           END-IF.
+
+       1150-COUNT-ITEMS.
+      *    No control card bound supplied - fall back to counting the
+      *    items file so the loop still reflects the day's real
+      *    workload instead of a fixed demo number.
+           OPEN INPUT FOR-ITEMS-IN
+           IF WS-ITEMS-STATUS = "00"
+               PERFORM UNTIL WS-EOF-ITEMS
+                   READ FOR-ITEMS-IN
+                       AT END
+                           SET WS-EOF-ITEMS TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-LOOP-BOUND
+                   END-READ
+               END-PERFORM
+               CLOSE FOR-ITEMS-IN
+           END-IF
+           IF WS-LOOP-BOUND = ZERO
+               MOVE 3 TO WS-LOOP-BOUND
+           END-IF.
+
+       1200-RESTART-CHECK.
+      *    If a prior run died mid-window, pick up right after the
+      *    last checkpointed COUNTER instead of starting over at 1.
+           OPEN INPUT FOR-CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-STATUS NOT = "00"
+                   READ FOR-CHECKPOINT-FILE
+                       NOT AT END
+                           SET WS-CKPT-FOUND TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE FOR-CHECKPOINT-FILE
+           END-IF
+           IF WS-CKPT-FOUND AND CHK-STATUS-IN-PROGRESS
+               COMPUTE COUNTER = CHK-LAST-COUNTER + 1
+           ELSE
+               MOVE 1 TO COUNTER
+           END-IF
+           OPEN EXTEND FOR-CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "35"
+               OPEN OUTPUT FOR-CHECKPOINT-FILE
+           END-IF.
+
+       2000-PROCESS-LOOP.
+           DISPLAY "COUNTER is " COUNTER UPON CONSOLE
+           ADD 1 TO WS-TOTAL-ITERATIONS-THIS-RUN
+           IF FUNCTION MOD(COUNTER, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2100-WRITE-CHECKPOINT
+           END-IF
+           ADD 1 TO COUNTER.
+
+       2100-WRITE-CHECKPOINT.
+           MOVE WS-LOG-PROGRAM-ID TO CHK-PROGRAM-ID
+           MOVE SPACES            TO CHK-LAST-TRAN-ID
+           MOVE COUNTER           TO CHK-LAST-COUNTER
+           MOVE WS-RUN-DATE       TO CHK-RUN-DATE
+           MOVE WS-RUN-TIME       TO CHK-RUN-TIME
+           MOVE ZERO              TO CHK-RESULT-TOTAL
+           MOVE ZERO              TO CHK-FRESULT-TOTAL
+           SET CHK-STATUS-IN-PROGRESS TO TRUE
+           WRITE CHECKPOINT-RECORD
+           IF WS-CKPT-STATUS NOT = "00"
+               MOVE "2100-WRITE-CHECKPOINT" TO WS-LOG-PARAGRAPH
+               MOVE "FR0001"                TO WS-LOG-ERROR-CODE
+               MOVE "CHECKPOINT AT COUNTER" TO WS-LOG-DATA
+               CALL "LOGERR" USING WS-LOG-PROGRAM-ID
+                   WS-LOG-PARAGRAPH WS-LOG-ERROR-CODE WS-LOG-DATA
+           END-IF.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES               TO FOR-SUMMARY-RECORD
+           MOVE WS-RUN-DATE          TO SUM-RUN-DATE
+           MOVE WS-RUN-TIME          TO SUM-RUN-TIME
+           MOVE WS-START-COUNTER     TO SUM-START-COUNTER
+           COMPUTE SUM-END-COUNTER   = COUNTER - 1
+           MOVE WS-TOTAL-ITERATIONS-THIS-RUN TO SUM-TOTAL-ITERATIONS
+           MOVE WS-COMPLETION-STATUS TO SUM-COMPLETION-STATUS
+           WRITE FOR-SUMMARY-RECORD.
 
+       9000-TERMINATE.
+           MOVE WS-LOG-PROGRAM-ID TO CHK-PROGRAM-ID
+           MOVE SPACES            TO CHK-LAST-TRAN-ID
+           COMPUTE CHK-LAST-COUNTER = COUNTER - 1
+           MOVE WS-RUN-DATE       TO CHK-RUN-DATE
+           MOVE WS-RUN-TIME       TO CHK-RUN-TIME
+           MOVE ZERO              TO CHK-RESULT-TOTAL
+           MOVE ZERO              TO CHK-FRESULT-TOTAL
+           SET CHK-STATUS-COMPLETE TO TRUE
+           WRITE CHECKPOINT-RECORD
+           CLOSE FOR-CHECKPOINT-FILE FOR-SUMMARY-FILE
+           MOVE 0 TO RETURN-CODE
+           DISPLAY "FORLOOP COMPLETED " WS-TOTAL-ITERATIONS-THIS-RUN
+               " ITERATIONS" UPON CONSOLE.
