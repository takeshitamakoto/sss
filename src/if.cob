@@ -3,22 +3,219 @@
       *	Author: Makoto Takeshita <takeshita.sample@gmail.com>
       *	URL: http://simplesandsamples.com
       *	Version: UNBORN
-      *	
+      *
       *	Usage:
       *	 1. git clone https://github.com/takeshitamakoto/sss.git
       *	 2. change the directory name to easy-to-use name. (e.g. sss -> sample)
-      *	 3. open sss/src/filename when you need any help . 
-      *	
+      *	 3. open sss/src/filename when you need any help .
+      *
+      *	IFCLASS classifies incoming transactions by code.  NUM comes
+      *	from the transaction record's code field instead of a
+      *	hardcoded MOVE, and any code outside the supported range is
+      *	routed to an error file instead of silently falling through.
+      *	A checkpoint keyed by transaction id (see FOR0008-CHECKPOINT
+      *	in for.cob for the origin of this pattern) lets a restarted
+      *	run skip back over records a prior run already classified.
+      *
 
        IDENTIFICATION  DIVISION.
-       PROGRAM-ID.     HELLO.
-       DATA DIVISION.
+       PROGRAM-ID.     IFCLASS.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT IF-TRANS-IN ASSIGN TO "IFTRANS.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-TRANS-STATUS.
+
+           SELECT IF-ERROR-FILE ASSIGN TO "IFERROR.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-ERROR-STATUS.
+
+           SELECT IF-CHECKPOINT-FILE ASSIGN TO "IFCKPT.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-CKPT-STATUS.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+       FD  IF-TRANS-IN.
+       COPY tranrec.
+
+       FD  IF-ERROR-FILE.
+       01  IF-ERROR-RECORD.
+           05  ERR-TRAN-ID             PIC X(10).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  ERR-NUM-VALUE           PIC 9(3).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  ERR-INPUT-RECORD        PIC X(54).
+
+       FD  IF-CHECKPOINT-FILE.
+       COPY chkpnt.
+
        WORKING-STORAGE SECTION.
-       77 NUM  PIC 9(3).
+       01  NUM  PIC 9(3).
+           88  NUM-IS-SUPPORTED        VALUES 1 THRU 5.
+
+       01  WS-TRANS-STATUS             PIC XX.
+       01  WS-ERROR-STATUS             PIC XX.
+       01  WS-CKPT-STATUS              PIC XX.
+       01  WS-EOF-TRANS-SW             PIC X VALUE "N".
+           88  WS-EOF-TRANS            VALUE "Y".
+       01  WS-ABEND-SW                 PIC X VALUE "N".
+           88  WS-ABEND-CONDITION      VALUE "Y".
+       01  WS-CKPT-FOUND-SW            PIC X VALUE "N".
+           88  WS-CKPT-FOUND           VALUE "Y".
+       01  WS-SKIPPING-SW              PIC X VALUE "N".
+           88  WS-SKIPPING             VALUE "Y".
+           88  WS-NOT-SKIPPING         VALUE "N".
+       01  WS-ERROR-COUNT              PIC 9(7) VALUE ZERO.
+       01  WS-RECORD-COUNT             PIC 9(7) VALUE ZERO.
+
+       01  WS-CURRENT-DATE-TIME        PIC X(21).
+       01  WS-RUN-DATE                 PIC X(10).
+       01  WS-RUN-TIME                 PIC X(8).
+
+       01  WS-LOG-PROGRAM-ID           PIC X(8) VALUE "IFCLASS".
+       01  WS-LOG-PARAGRAPH            PIC X(30).
+       01  WS-LOG-ERROR-CODE           PIC X(6).
+       01  WS-LOG-DATA                 PIC X(60).
+
        PROCEDURE       DIVISION.
-           MOVE 1 TO NUM.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           IF NOT WS-ABEND-CONDITION
+               PERFORM 2000-PROCESS-RECORDS UNTIL WS-EOF-TRANS
+           END-IF
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURRENT-DATE-TIME(1:4) "-"
+                   WS-CURRENT-DATE-TIME(5:2) "-"
+                   WS-CURRENT-DATE-TIME(7:2)
+               DELIMITED BY SIZE INTO WS-RUN-DATE
+           STRING WS-CURRENT-DATE-TIME(9:2) ":"
+                   WS-CURRENT-DATE-TIME(11:2) ":"
+                   WS-CURRENT-DATE-TIME(13:2)
+               DELIMITED BY SIZE INTO WS-RUN-TIME
+
+           OPEN INPUT  IF-TRANS-IN
+           IF WS-TRANS-STATUS NOT = "00"
+               SET WS-ABEND-CONDITION TO TRUE
+               MOVE "1000-INITIALIZE"        TO WS-LOG-PARAGRAPH
+               MOVE "IF0002"                 TO WS-LOG-ERROR-CODE
+               MOVE "IFTRANS.DAT OPEN FAILED" TO WS-LOG-DATA
+               CALL "LOGERR" USING WS-LOG-PROGRAM-ID WS-LOG-PARAGRAPH
+                   WS-LOG-ERROR-CODE WS-LOG-DATA
+           END-IF
+           OPEN EXTEND IF-ERROR-FILE
+           IF WS-ERROR-STATUS = "35"
+               OPEN OUTPUT IF-ERROR-FILE
+           END-IF
+           PERFORM 1200-RESTART-CHECK
+           IF NOT WS-ABEND-CONDITION
+               PERFORM 2900-READ-TRANS
+           END-IF.
+
+       1200-RESTART-CHECK.
+           OPEN INPUT IF-CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-STATUS NOT = "00"
+                   READ IF-CHECKPOINT-FILE
+                   IF WS-CKPT-STATUS = "00"
+                       SET WS-CKPT-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+               CLOSE IF-CHECKPOINT-FILE
+           END-IF
+           IF WS-CKPT-FOUND AND CHK-STATUS-IN-PROGRESS
+               SET WS-SKIPPING TO TRUE
+           END-IF
+           OPEN EXTEND IF-CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "35"
+               OPEN OUTPUT IF-CHECKPOINT-FILE
+           END-IF.
+
+       2000-PROCESS-RECORDS.
+           IF WS-SKIPPING AND TRAN-ID NOT > CHK-LAST-TRAN-ID
+               CONTINUE
+           ELSE
+               SET WS-NOT-SKIPPING TO TRUE
+               MOVE TRAN-CODE TO NUM
+               PERFORM 2100-VALIDATE-NUM
+               ADD 1 TO WS-RECORD-COUNT
+               PERFORM 2400-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 2900-READ-TRANS.
+
+       2100-VALIDATE-NUM.
+      *    NUM represents a transaction/status code - anything outside
+      *    the codes this run actually supports is an error, not a
+      *    silent fall-through.
+           IF NUM-IS-SUPPORTED
+               PERFORM 2200-CLASSIFY
+           ELSE
+               PERFORM 2300-WRITE-ERROR
+           END-IF.
+
+       2200-CLASSIFY.
            IF NUM = 1 THEN
                DISPLAY "THIS IS 1" UPON CONSOLE
            END-IF.
-           STOP   RUN.
 
+       2300-WRITE-ERROR.
+           MOVE SPACES          TO IF-ERROR-RECORD
+           MOVE TRAN-ID         TO ERR-TRAN-ID
+           MOVE NUM             TO ERR-NUM-VALUE
+           MOVE TRAN-RECORD     TO ERR-INPUT-RECORD
+           WRITE IF-ERROR-RECORD
+           ADD 1 TO WS-ERROR-COUNT
+           MOVE "2100-VALIDATE-NUM" TO WS-LOG-PARAGRAPH
+           MOVE "IF0001"            TO WS-LOG-ERROR-CODE
+           MOVE TRAN-ID             TO WS-LOG-DATA
+           CALL "LOGERR" USING WS-LOG-PROGRAM-ID WS-LOG-PARAGRAPH
+               WS-LOG-ERROR-CODE WS-LOG-DATA.
+
+       2400-WRITE-CHECKPOINT.
+           MOVE WS-LOG-PROGRAM-ID TO CHK-PROGRAM-ID
+           MOVE TRAN-ID           TO CHK-LAST-TRAN-ID
+           MOVE WS-RECORD-COUNT   TO CHK-LAST-COUNTER
+           MOVE WS-RUN-DATE       TO CHK-RUN-DATE
+           MOVE WS-RUN-TIME       TO CHK-RUN-TIME
+           MOVE ZERO              TO CHK-RESULT-TOTAL
+           MOVE ZERO              TO CHK-FRESULT-TOTAL
+           SET CHK-STATUS-IN-PROGRESS TO TRUE
+           WRITE CHECKPOINT-RECORD
+           IF WS-CKPT-STATUS NOT = "00"
+               MOVE "FR0001" TO WS-LOG-ERROR-CODE
+               MOVE "2400-WRITE-CHECKPOINT" TO WS-LOG-PARAGRAPH
+               MOVE TRAN-ID TO WS-LOG-DATA
+               CALL "LOGERR" USING WS-LOG-PROGRAM-ID
+                   WS-LOG-PARAGRAPH WS-LOG-ERROR-CODE WS-LOG-DATA
+           END-IF.
+
+       2900-READ-TRANS.
+           READ IF-TRANS-IN
+               AT END
+                   SET WS-EOF-TRANS TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           SET CHK-STATUS-COMPLETE TO TRUE
+           MOVE WS-LOG-PROGRAM-ID TO CHK-PROGRAM-ID
+           MOVE WS-RUN-DATE       TO CHK-RUN-DATE
+           MOVE WS-RUN-TIME       TO CHK-RUN-TIME
+           MOVE WS-RECORD-COUNT   TO CHK-LAST-COUNTER
+           MOVE ZERO              TO CHK-RESULT-TOTAL
+           MOVE ZERO              TO CHK-FRESULT-TOTAL
+           WRITE CHECKPOINT-RECORD
+           CLOSE IF-TRANS-IN IF-ERROR-FILE IF-CHECKPOINT-FILE
+           IF WS-ABEND-CONDITION
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-ERROR-COUNT > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
