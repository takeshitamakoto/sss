@@ -3,31 +3,567 @@
       *	Author: Makoto Takeshita <takeshita.sample@gmail.com>
       *	URL: http://simplesandsamples.com
       *	Version: UNBORN
-      *	
+      *
       *	Usage:
       *	 1. git clone https://github.com/takeshitamakoto/sss.git
       *	 2. change the directory name to easy-to-use name. (e.g. sss -> sample)
       *	 3. open sss/src/filename when you need any help.
-      *	
+      *
+      *	BCCALC reads a batch of operand/operator pairs from a
+      *	transaction file instead of hardcoding the numbers, guards the
+      *	division/exponent path against divide-by-zero and overflow,
+      *	and persists every computation to an output file, a
+      *	report-ready file, and an indexed file keyed by transaction id
+      *	so the result can be looked up later instead of re-run.
+      *
 
        IDENTIFICATION  DIVISION.
-       PROGRAM-ID.     HELLO.
-       DATA DIVISION.
+       PROGRAM-ID.     BCCALC.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT BC-TRANS-IN ASSIGN TO "BCTRANS.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-TRANS-STATUS.
+
+           SELECT BC-CTL-IN ASSIGN TO "BCCTL.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-CTL-STATUS.
+
+           SELECT BC-OUTPUT-FILE ASSIGN TO "BCOUT.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-OUTPUT-STATUS.
+
+           SELECT BC-REPORT-FILE ASSIGN TO "BCRPT.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-REPORT-STATUS.
+
+           SELECT BC-EXCEPTIONS-FILE ASSIGN TO "BCEXCP.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-EXCEPTIONS-STATUS.
+
+           SELECT BC-RESULTS-INDEXED ASSIGN TO "BCRESULT.DAT"
+               ORGANIZATION  IS INDEXED
+               ACCESS MODE   IS DYNAMIC
+               RECORD KEY    IS BCR-TRAN-ID
+               FILE STATUS   IS WS-INDEXED-STATUS.
+
+           SELECT BC-CONTROL-TOTALS ASSIGN TO "BCCTLTOT.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-CTLTOT-STATUS.
+
+           SELECT BC-BREAK-REPORT ASSIGN TO "BCBREAK.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-BREAK-STATUS.
+
+           SELECT BC-CHECKPOINT-FILE ASSIGN TO "BCCKPT.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-CKPT-STATUS.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+       FD  BC-TRANS-IN.
+       COPY tranrec.
+
+       FD  BC-CTL-IN.
+       COPY ctlcard.
+
+       FD  BC-OUTPUT-FILE.
+       COPY bcoutrec.
+
+       FD  BC-REPORT-FILE.
+       COPY rptline.
+
+       FD  BC-EXCEPTIONS-FILE.
+       01  BC-EXCEPTION-RECORD.
+           05  EXC-RUN-DATE            PIC X(10).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  EXC-TRAN-ID             PIC X(10).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  EXC-OPERAND-1           PIC S9(9)V9999.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  EXC-OPERAND-2           PIC S9(9)V9999.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  EXC-OPERATOR-CODE       PIC X(1).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  EXC-REASON-CODE         PIC X(6).
+
+       FD  BC-RESULTS-INDEXED.
+       01  BC-RESULT-RECORD.
+           05  BCR-TRAN-ID             PIC X(10).
+           05  BCR-RUN-DATE            PIC X(10).
+           05  BCR-OPERATOR-CODE       PIC X(1).
+           05  BCR-RESULT              PIC S9(9)V9999.
+           05  BCR-FRESULT             PIC S9(9)V9999999.
+
+       FD  BC-CONTROL-TOTALS.
+       01  BC-CONTROL-TOTAL-RECORD.
+           05  CTLTOT-BATCH-ID         PIC X(10).
+           05  CTLTOT-EXPECTED-RESULT  PIC S9(11)V9999.
+           05  CTLTOT-EXPECTED-FRESULT PIC S9(11)V9999999.
+           05  CTLTOT-TOLERANCE        PIC S9(9)V9999.
+
+       FD  BC-BREAK-REPORT.
+       01  BC-BREAK-RECORD.
+           05  BRK-BATCH-ID            PIC X(10).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  BRK-FIELD-NAME          PIC X(7).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  BRK-EXPECTED-RESULT     PIC S9(11)V9999.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  BRK-ACTUAL-RESULT       PIC S9(11)V9999.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  BRK-DIFFERENCE          PIC S9(11)V9999.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  BRK-EXPECTED-FRESULT    PIC S9(11)V9999999.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  BRK-ACTUAL-FRESULT      PIC S9(11)V9999999.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  BRK-FRESULT-DIFFERENCE  PIC S9(11)V9999999.
+
+       FD  BC-CHECKPOINT-FILE.
+       COPY chkpnt.
+
        WORKING-STORAGE SECTION.
-       77 RESULT    PIC -----.
-       77 FRESULT   PIC 9V9999999.
+       COPY errcodes.
+
+       01  RESULT                      PIC S9(9)V9999  VALUE ZERO.
+       01  FRESULT                     PIC S9(9)V9999999 VALUE ZERO.
+
+       01  WS-TRANS-STATUS             PIC XX.
+       01  WS-CTL-STATUS               PIC XX.
+       01  WS-OUTPUT-STATUS            PIC XX.
+       01  WS-REPORT-STATUS            PIC XX.
+       01  WS-EXCEPTIONS-STATUS        PIC XX.
+       01  WS-INDEXED-STATUS           PIC XX.
+       01  WS-CTLTOT-STATUS            PIC XX.
+       01  WS-BREAK-STATUS             PIC XX.
+       01  WS-CKPT-STATUS              PIC XX.
+
+       01  WS-EOF-TRANS-SW             PIC X VALUE "N".
+           88  WS-EOF-TRANS            VALUE "Y".
+       01  WS-EOF-CTLTOT-SW            PIC X VALUE "N".
+           88  WS-EOF-CTLTOT           VALUE "Y".
+       01  WS-CTL-CARD-FOUND-SW        PIC X VALUE "N".
+           88  WS-CTL-CARD-FOUND       VALUE "Y".
+       01  WS-CKPT-FOUND-SW            PIC X VALUE "N".
+           88  WS-CKPT-FOUND           VALUE "Y".
+       01  WS-SKIPPING-SW              PIC X VALUE "N".
+           88  WS-SKIPPING             VALUE "Y".
+           88  WS-NOT-SKIPPING         VALUE "N".
+
+       01  WS-ABEND-SW                 PIC X VALUE "N".
+           88  WS-ABEND-CONDITION      VALUE "Y".
+
+       01  WS-ZERO-DIVISOR-SW          PIC X VALUE "N".
+           88  WS-ZERO-DIVISOR         VALUE "Y".
+       01  WS-SIZE-ERROR-SW            PIC X VALUE "N".
+           88  WS-SIZE-ERROR           VALUE "Y".
+       01  WS-INVALID-OPERATOR-SW      PIC X VALUE "N".
+           88  WS-INVALID-OPERATOR     VALUE "Y".
+
+       01  WS-CURRENT-DATE-TIME        PIC X(21).
+       01  WS-RUN-DATE                 PIC X(10).
+       01  WS-RUN-TIME                 PIC X(8).
+
+       01  WS-RECORD-COUNT             PIC 9(7) VALUE ZERO.
+       01  WS-EXCEPTION-COUNT          PIC 9(7) VALUE ZERO.
+       01  WS-RESULT-TOTAL             PIC S9(11)V9999    VALUE ZERO.
+       01  WS-FRESULT-TOTAL            PIC S9(11)V9999999 VALUE ZERO.
+       01  WS-DIFFERENCE               PIC S9(11)V9999    VALUE ZERO.
+       01  WS-FRESULT-DIFFERENCE       PIC S9(11)V9999999 VALUE ZERO.
+
+       01  WS-PRECISION                PIC 9(1) VALUE 7.
+       01  WS-MULTIPLIER               PIC 9(9) VALUE 1.
+       01  WS-SCALED                   PIC S9(18)V9(9) VALUE ZERO.
+       01  WS-SCALED-ROUNDED           PIC S9(18)       VALUE ZERO.
+
+       01  WS-LOG-PROGRAM-ID           PIC X(8) VALUE "BCCALC".
+       01  WS-LOG-PARAGRAPH            PIC X(30).
+       01  WS-LOG-ERROR-CODE           PIC X(6).
+       01  WS-LOG-DATA                 PIC X(60).
+
        PROCEDURE       DIVISION.
-      *    加算
-           COMPUTE RESULT = 12 + 34.
-           DISPLAY RESULT UPON CONSOLE.
-      *    減算
-           COMPUTE RESULT = 12 - 34.
-           DISPLAY RESULT UPON CONSOLE.
-      *    乗算
-           COMPUTE RESULT = 12 * 34.
-           DISPLAY RESULT UPON CONSOLE.
-      *    除算
-           COMPUTE FRESULT = 12 / 34.
-           DISPLAY FRESULT UPON CONSOLE.
-           STOP   RUN.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           IF NOT WS-ABEND-CONDITION
+               PERFORM 2000-PROCESS-TRANSACTIONS UNTIL WS-EOF-TRANS
+               PERFORM 8000-RECONCILE
+           END-IF
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURRENT-DATE-TIME(1:4) "-"
+                   WS-CURRENT-DATE-TIME(5:2) "-"
+                   WS-CURRENT-DATE-TIME(7:2)
+               DELIMITED BY SIZE INTO WS-RUN-DATE
+           STRING WS-CURRENT-DATE-TIME(9:2) ":"
+                   WS-CURRENT-DATE-TIME(11:2) ":"
+                   WS-CURRENT-DATE-TIME(13:2)
+               DELIMITED BY SIZE INTO WS-RUN-TIME
+
+           OPEN INPUT  BC-TRANS-IN
+           IF WS-TRANS-STATUS NOT = "00"
+               SET WS-ABEND-CONDITION TO TRUE
+               MOVE "1000-INITIALIZE"        TO WS-LOG-PARAGRAPH
+               MOVE "BC0005"                 TO WS-LOG-ERROR-CODE
+               MOVE "BCTRANS.DAT OPEN FAILED" TO WS-LOG-DATA
+               CALL "LOGERR" USING WS-LOG-PROGRAM-ID WS-LOG-PARAGRAPH
+                   WS-LOG-ERROR-CODE WS-LOG-DATA
+           END-IF
+           OPEN INPUT  BC-CTL-IN
+           OPEN EXTEND BC-OUTPUT-FILE
+           IF WS-OUTPUT-STATUS = "35"
+               OPEN OUTPUT BC-OUTPUT-FILE
+           END-IF
+           OPEN EXTEND BC-REPORT-FILE
+           IF WS-REPORT-STATUS = "35"
+               OPEN OUTPUT BC-REPORT-FILE
+           END-IF
+           OPEN EXTEND BC-EXCEPTIONS-FILE
+           IF WS-EXCEPTIONS-STATUS = "35"
+               OPEN OUTPUT BC-EXCEPTIONS-FILE
+           END-IF
+           OPEN I-O BC-RESULTS-INDEXED
+           IF WS-INDEXED-STATUS = "35"
+               OPEN OUTPUT BC-RESULTS-INDEXED
+               CLOSE BC-RESULTS-INDEXED
+               OPEN I-O BC-RESULTS-INDEXED
+           END-IF
+
+           PERFORM 1100-READ-CTL-CARD
+           PERFORM 1200-RESTART-CHECK
+           IF NOT WS-ABEND-CONDITION
+               PERFORM 2900-READ-TRANS
+           END-IF.
+
+       1100-READ-CTL-CARD.
+           MOVE "R" TO CTL-ROUND-MODE
+           MOVE 7   TO CTL-PRECISION
+           READ BC-CTL-IN
+               AT END
+                   MOVE "N" TO WS-CTL-CARD-FOUND-SW
+               NOT AT END
+                   SET WS-CTL-CARD-FOUND TO TRUE
+           END-READ
+           IF WS-CTL-CARD-FOUND
+               MOVE CTL-PRECISION TO WS-PRECISION
+           END-IF
+      *    WS-MULTIPLIER is PIC 9(9); 10 ** 9 does not fit, so clamp to
+      *    the largest precision WS-MULTIPLIER can hold instead of
+      *    letting the COMPUTE below silently truncate it. WS-SCALED in
+      *    2150-APPLY-PRECISION is sized to hold FRESULT scaled by a
+      *    9-digit multiplier without its own overflow.
+           IF WS-PRECISION > 8
+               MOVE 8 TO WS-PRECISION
+           END-IF
+           COMPUTE WS-MULTIPLIER = 10 ** WS-PRECISION.
+
+       1200-RESTART-CHECK.
+      *    See FOR0008-CHECKPOINT in for.cob for the origin of this
+      *    pattern - restart at the next unprocessed transaction
+      *    instead of forcing a full rerun of the batch window.
+           OPEN INPUT BC-CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-STATUS NOT = "00"
+                   READ BC-CHECKPOINT-FILE
+                   IF WS-CKPT-STATUS = "00"
+                       SET WS-CKPT-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+               CLOSE BC-CHECKPOINT-FILE
+           END-IF
+           IF WS-CKPT-FOUND AND CHK-STATUS-IN-PROGRESS
+               SET WS-SKIPPING TO TRUE
+               MOVE CHK-RESULT-TOTAL  TO WS-RESULT-TOTAL
+               MOVE CHK-FRESULT-TOTAL TO WS-FRESULT-TOTAL
+           END-IF
+           OPEN EXTEND BC-CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "35"
+               OPEN OUTPUT BC-CHECKPOINT-FILE
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           IF WS-SKIPPING AND TRAN-ID NOT > CHK-LAST-TRAN-ID
+               CONTINUE
+           ELSE
+               SET WS-NOT-SKIPPING TO TRUE
+               PERFORM 2100-COMPUTE-RESULT
+               PERFORM 2400-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 2900-READ-TRANS.
+
+       2100-COMPUTE-RESULT.
+           MOVE "N" TO WS-ZERO-DIVISOR-SW
+           MOVE "N" TO WS-SIZE-ERROR-SW
+           MOVE "N" TO WS-INVALID-OPERATOR-SW
+           MOVE ZERO TO RESULT
+           MOVE ZERO TO FRESULT
+
+           EVALUATE TRUE
+               WHEN TRAN-OP-ADD
+                   ADD TRAN-OPERAND-1 TRAN-OPERAND-2 GIVING RESULT
+                       ON SIZE ERROR
+                           SET WS-SIZE-ERROR TO TRUE
+                   END-ADD
+               WHEN TRAN-OP-SUBTRACT
+                   SUBTRACT TRAN-OPERAND-2 FROM TRAN-OPERAND-1
+                       GIVING RESULT
+                       ON SIZE ERROR
+                           SET WS-SIZE-ERROR TO TRUE
+                   END-SUBTRACT
+               WHEN TRAN-OP-MULTIPLY
+                   MULTIPLY TRAN-OPERAND-1 BY TRAN-OPERAND-2
+                       GIVING RESULT
+                       ON SIZE ERROR
+                           SET WS-SIZE-ERROR TO TRUE
+                   END-MULTIPLY
+               WHEN TRAN-OP-MODULUS
+                   IF TRAN-OPERAND-2 = ZERO
+                       SET WS-ZERO-DIVISOR TO TRUE
+                   ELSE
+                       COMPUTE RESULT = FUNCTION MOD(TRAN-OPERAND-1
+                               TRAN-OPERAND-2)
+                           ON SIZE ERROR
+                               SET WS-SIZE-ERROR TO TRUE
+                       END-COMPUTE
+                   END-IF
+               WHEN TRAN-OP-DIVIDE
+                   PERFORM 2110-GUARDED-DIVIDE
+               WHEN TRAN-OP-EXPONENT
+                   PERFORM 2120-GUARDED-EXPONENT
+               WHEN OTHER
+                   SET WS-INVALID-OPERATOR TO TRUE
+           END-EVALUATE
+
+           IF WS-ZERO-DIVISOR OR WS-SIZE-ERROR OR WS-INVALID-OPERATOR
+               PERFORM 2500-WRITE-EXCEPTION
+           ELSE
+               PERFORM 2150-APPLY-PRECISION
+               IF WS-SIZE-ERROR
+                   PERFORM 2500-WRITE-EXCEPTION
+               ELSE
+                   ADD 1 TO WS-RECORD-COUNT
+                   ADD RESULT  TO WS-RESULT-TOTAL
+                   ADD FRESULT TO WS-FRESULT-TOTAL
+                   PERFORM 2200-WRITE-OUTPUT
+                   PERFORM 2300-WRITE-REPORT-LINE
+                   PERFORM 2600-WRITE-INDEXED-RESULT
+               END-IF
+           END-IF.
+
+       2110-GUARDED-DIVIDE.
+      *    Traps both the zero divisor and any result too large for
+      *    FRESULT so a single bad record cannot abend the batch.
+           IF TRAN-OPERAND-2 = ZERO
+               SET WS-ZERO-DIVISOR TO TRUE
+           ELSE
+               COMPUTE FRESULT = TRAN-OPERAND-1 / TRAN-OPERAND-2
+                   ON SIZE ERROR
+                       SET WS-SIZE-ERROR TO TRUE
+               END-COMPUTE
+           END-IF.
+
+       2120-GUARDED-EXPONENT.
+           COMPUTE FRESULT = TRAN-OPERAND-1 ** TRAN-OPERAND-2
+               ON SIZE ERROR
+                   SET WS-SIZE-ERROR TO TRUE
+           END-COMPUTE.
+
+       2150-APPLY-PRECISION.
+      *    Rounds or truncates FRESULT down to the run's configured
+      *    precision (CTL-PRECISION/CTL-ROUND-MODE) instead of always
+      *    truncating to 7 decimal places.
+           IF FRESULT NOT = ZERO
+               COMPUTE WS-SCALED = FRESULT * WS-MULTIPLIER
+                   ON SIZE ERROR
+                       SET WS-SIZE-ERROR TO TRUE
+               END-COMPUTE
+               IF NOT WS-SIZE-ERROR
+                   IF CTL-ROUND-HALF-UP
+                       COMPUTE WS-SCALED-ROUNDED ROUNDED = WS-SCALED
+                   ELSE
+                       COMPUTE WS-SCALED-ROUNDED =
+                           FUNCTION INTEGER-PART(WS-SCALED)
+                   END-IF
+                   COMPUTE FRESULT = WS-SCALED-ROUNDED / WS-MULTIPLIER
+               END-IF
+           END-IF.
+
+       2200-WRITE-OUTPUT.
+           MOVE SPACES          TO BC-OUTPUT-RECORD
+           MOVE WS-RUN-DATE     TO OUT-RUN-DATE
+           MOVE WS-RUN-TIME     TO OUT-RUN-TIME
+           MOVE TRAN-ID         TO OUT-TRAN-ID
+           MOVE TRAN-OPERAND-1  TO OUT-OPERAND-1
+           MOVE TRAN-OPERAND-2  TO OUT-OPERAND-2
+           MOVE TRAN-OPERATOR-CODE TO OUT-OPERATOR-CODE
+           MOVE RESULT          TO OUT-RESULT
+           MOVE FRESULT         TO OUT-FRESULT
+           WRITE BC-OUTPUT-RECORD.
+
+       2300-WRITE-REPORT-LINE.
+           MOVE SPACES          TO BC-REPORT-LINE
+           MOVE WS-RUN-DATE     TO RPT-RUN-DATE
+           MOVE TRAN-ID         TO RPT-TRAN-ID
+           MOVE TRAN-OPERATOR-CODE TO RPT-OPERATOR-CODE
+           MOVE TRAN-OPERAND-1  TO RPT-OPERAND-1-EDIT
+           MOVE TRAN-OPERAND-2  TO RPT-OPERAND-2-EDIT
+           MOVE RESULT          TO RPT-RESULT-EDIT
+           MOVE FRESULT         TO RPT-FRESULT-EDIT
+           WRITE BC-REPORT-LINE.
+
+       2400-WRITE-CHECKPOINT.
+           MOVE WS-LOG-PROGRAM-ID TO CHK-PROGRAM-ID
+           MOVE TRAN-ID           TO CHK-LAST-TRAN-ID
+           MOVE WS-RECORD-COUNT   TO CHK-LAST-COUNTER
+           MOVE WS-RUN-DATE       TO CHK-RUN-DATE
+           MOVE WS-RUN-TIME       TO CHK-RUN-TIME
+           MOVE WS-RESULT-TOTAL   TO CHK-RESULT-TOTAL
+           MOVE WS-FRESULT-TOTAL  TO CHK-FRESULT-TOTAL
+           SET CHK-STATUS-IN-PROGRESS TO TRUE
+           WRITE CHECKPOINT-RECORD
+           IF WS-CKPT-STATUS NOT = "00"
+               MOVE "FR0001" TO WS-LOG-ERROR-CODE
+               MOVE "2400-WRITE-CHECKPOINT" TO WS-LOG-PARAGRAPH
+               MOVE TRAN-ID TO WS-LOG-DATA
+               CALL "LOGERR" USING WS-LOG-PROGRAM-ID
+                   WS-LOG-PARAGRAPH WS-LOG-ERROR-CODE WS-LOG-DATA
+           END-IF.
+
+       2500-WRITE-EXCEPTION.
+           MOVE SPACES          TO BC-EXCEPTION-RECORD
+           MOVE WS-RUN-DATE     TO EXC-RUN-DATE
+           MOVE TRAN-ID         TO EXC-TRAN-ID
+           MOVE TRAN-OPERAND-1  TO EXC-OPERAND-1
+           MOVE TRAN-OPERAND-2  TO EXC-OPERAND-2
+           MOVE TRAN-OPERATOR-CODE TO EXC-OPERATOR-CODE
+           EVALUATE TRUE
+               WHEN WS-ZERO-DIVISOR
+                   MOVE "BC0001" TO EXC-REASON-CODE
+               WHEN WS-SIZE-ERROR
+                   MOVE "BC0002" TO EXC-REASON-CODE
+               WHEN OTHER
+                   MOVE "BC0003" TO EXC-REASON-CODE
+           END-EVALUATE
+           WRITE BC-EXCEPTION-RECORD
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE "2100-COMPUTE-RESULT" TO WS-LOG-PARAGRAPH
+           MOVE EXC-REASON-CODE       TO WS-LOG-ERROR-CODE
+           MOVE TRAN-ID               TO WS-LOG-DATA
+           CALL "LOGERR" USING WS-LOG-PROGRAM-ID WS-LOG-PARAGRAPH
+               WS-LOG-ERROR-CODE WS-LOG-DATA.
+
+       2600-WRITE-INDEXED-RESULT.
+           MOVE TRAN-ID         TO BCR-TRAN-ID
+           MOVE WS-RUN-DATE     TO BCR-RUN-DATE
+           MOVE TRAN-OPERATOR-CODE TO BCR-OPERATOR-CODE
+           MOVE RESULT          TO BCR-RESULT
+           MOVE FRESULT         TO BCR-FRESULT
+           REWRITE BC-RESULT-RECORD
+               INVALID KEY
+                   WRITE BC-RESULT-RECORD
+                       INVALID KEY
+                           MOVE "2600-WRITE-INDEXED-RESULT" TO
+                               WS-LOG-PARAGRAPH
+                           MOVE "BC0006" TO WS-LOG-ERROR-CODE
+                           MOVE TRAN-ID  TO WS-LOG-DATA
+                           CALL "LOGERR" USING WS-LOG-PROGRAM-ID
+                               WS-LOG-PARAGRAPH WS-LOG-ERROR-CODE
+                               WS-LOG-DATA
+           END-REWRITE.
+
+       2900-READ-TRANS.
+           READ BC-TRANS-IN
+               AT END
+                   SET WS-EOF-TRANS TO TRUE
+           END-READ.
+
+       8000-RECONCILE.
+      *    Balances this run's summed RESULT/FRESULT against the
+      *    expected control totals the way any other financial batch
+      *    job is balanced, and drops a break report when out of
+      *    tolerance.
+           OPEN INPUT BC-CONTROL-TOTALS
+           IF WS-CTLTOT-STATUS = "00"
+               OPEN OUTPUT BC-BREAK-REPORT
+               PERFORM UNTIL WS-EOF-CTLTOT
+                   READ BC-CONTROL-TOTALS
+                       AT END
+                           SET WS-EOF-CTLTOT TO TRUE
+                       NOT AT END
+                           PERFORM 8100-CHECK-CONTROL-TOTAL
+                           PERFORM 8200-CHECK-FRESULT-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE BC-CONTROL-TOTALS
+               CLOSE BC-BREAK-REPORT
+           END-IF.
+
+       8100-CHECK-CONTROL-TOTAL.
+           COMPUTE WS-DIFFERENCE =
+               WS-RESULT-TOTAL - CTLTOT-EXPECTED-RESULT
+           IF FUNCTION ABS(WS-DIFFERENCE) > CTLTOT-TOLERANCE
+               MOVE SPACES TO BC-BREAK-RECORD
+               MOVE CTLTOT-BATCH-ID        TO BRK-BATCH-ID
+               MOVE "RESULT"               TO BRK-FIELD-NAME
+               MOVE CTLTOT-EXPECTED-RESULT TO BRK-EXPECTED-RESULT
+               MOVE WS-RESULT-TOTAL        TO BRK-ACTUAL-RESULT
+               MOVE WS-DIFFERENCE          TO BRK-DIFFERENCE
+               WRITE BC-BREAK-RECORD
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE "8100-CHECK-CONTROL-TOTAL" TO WS-LOG-PARAGRAPH
+               MOVE "BC0004" TO WS-LOG-ERROR-CODE
+               MOVE CTLTOT-BATCH-ID TO WS-LOG-DATA
+               CALL "LOGERR" USING WS-LOG-PROGRAM-ID WS-LOG-PARAGRAPH
+                   WS-LOG-ERROR-CODE WS-LOG-DATA
+           END-IF.
+
+       8200-CHECK-FRESULT-TOTAL.
+      *    Mirrors 8100-CHECK-CONTROL-TOTAL for the FRESULT half of the
+      *    batch (req 015 asks for both RESULT and FRESULT to be
+      *    reconciled against BCCTLTOT.DAT, not just RESULT).
+           COMPUTE WS-FRESULT-DIFFERENCE =
+               WS-FRESULT-TOTAL - CTLTOT-EXPECTED-FRESULT
+           IF FUNCTION ABS(WS-FRESULT-DIFFERENCE) > CTLTOT-TOLERANCE
+               MOVE SPACES TO BC-BREAK-RECORD
+               MOVE CTLTOT-BATCH-ID         TO BRK-BATCH-ID
+               MOVE "FRESULT"               TO BRK-FIELD-NAME
+               MOVE CTLTOT-EXPECTED-FRESULT TO BRK-EXPECTED-FRESULT
+               MOVE WS-FRESULT-TOTAL        TO BRK-ACTUAL-FRESULT
+               MOVE WS-FRESULT-DIFFERENCE   TO BRK-FRESULT-DIFFERENCE
+               WRITE BC-BREAK-RECORD
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE "8200-CHECK-FRESULT-TOTAL" TO WS-LOG-PARAGRAPH
+               MOVE "BC0004" TO WS-LOG-ERROR-CODE
+               MOVE CTLTOT-BATCH-ID TO WS-LOG-DATA
+               CALL "LOGERR" USING WS-LOG-PROGRAM-ID WS-LOG-PARAGRAPH
+                   WS-LOG-ERROR-CODE WS-LOG-DATA
+           END-IF.
 
+       9000-TERMINATE.
+           SET CHK-STATUS-COMPLETE TO TRUE
+           MOVE WS-LOG-PROGRAM-ID TO CHK-PROGRAM-ID
+           MOVE WS-RUN-DATE       TO CHK-RUN-DATE
+           MOVE WS-RUN-TIME       TO CHK-RUN-TIME
+           MOVE WS-RECORD-COUNT   TO CHK-LAST-COUNTER
+           MOVE WS-RESULT-TOTAL   TO CHK-RESULT-TOTAL
+           MOVE WS-FRESULT-TOTAL  TO CHK-FRESULT-TOTAL
+           WRITE CHECKPOINT-RECORD
+           CLOSE BC-TRANS-IN BC-CTL-IN BC-OUTPUT-FILE BC-REPORT-FILE
+                 BC-EXCEPTIONS-FILE BC-RESULTS-INDEXED
+                 BC-CHECKPOINT-FILE
+           IF WS-ABEND-CONDITION
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-EXCEPTION-COUNT > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+           DISPLAY "BCCALC PROCESSED " WS-RECORD-COUNT
+               " TRANSACTIONS, " WS-EXCEPTION-COUNT
+               " EXCEPTIONS" UPON CONSOLE.
