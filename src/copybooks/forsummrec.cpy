@@ -0,0 +1,18 @@
+      *
+      *	FORSUMMREC - shared for.cob end-of-job summary record
+      *	Written by for.cob to FORSUMM.DAT and read back by dlyrpt.cob
+      *	- shared so the writer and the reader can't silently drift out
+      *	of sync on the layout the way two hand-copied 01-levels would.
+      *
+       01  FOR-SUMMARY-RECORD.
+           05  SUM-RUN-DATE            PIC X(10).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  SUM-RUN-TIME            PIC X(8).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  SUM-START-COUNTER       PIC 9(7).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  SUM-END-COUNTER         PIC 9(7).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  SUM-TOTAL-ITERATIONS    PIC 9(7).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  SUM-COMPLETION-STATUS   PIC X(8).
