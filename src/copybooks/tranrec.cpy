@@ -0,0 +1,27 @@
+      *
+      *	TRANREC - shared transaction record
+      *	COPY'd into the FILE SECTION of bc.cob, if.cob, else.cob and
+      *	for.cob so all four programs agree on one field layout instead
+      *	of four hand-copied ones drifting apart.  Each program still
+      *	reads its own independently staged input file (BCTRANS.DAT,
+      *	IFTRANS.DAT, ELTRANS.DAT, FORITEMS.DAT) - this is not a
+      *	pass-through pipeline, so TRAN-AMOUNT/TRAN-STATUS are reserved
+      *	fields no program currently reads or writes.
+      *
+       01  TRAN-RECORD.
+           05  TRAN-ID                 PIC X(10).
+           05  TRAN-CODE               PIC 9(3).
+           05  TRAN-OPERAND-1          PIC S9(9)V9999.
+           05  TRAN-OPERAND-2          PIC S9(9)V9999.
+           05  TRAN-OPERATOR-CODE      PIC X(1).
+               88  TRAN-OP-ADD         VALUE "+".
+               88  TRAN-OP-SUBTRACT    VALUE "-".
+               88  TRAN-OP-MULTIPLY    VALUE "*".
+               88  TRAN-OP-DIVIDE      VALUE "/".
+               88  TRAN-OP-MODULUS     VALUE "M".
+               88  TRAN-OP-EXPONENT    VALUE "E".
+           05  TRAN-AMOUNT             PIC S9(9)V9999.
+           05  TRAN-STATUS             PIC X(1).
+               88  TRAN-STATUS-OK      VALUE "O".
+               88  TRAN-STATUS-ERROR   VALUE "E".
+               88  TRAN-STATUS-PENDING VALUE "P".
