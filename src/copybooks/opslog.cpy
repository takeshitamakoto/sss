@@ -0,0 +1,18 @@
+      *
+      *	OPSLOG - shared operations log record
+      *	Written by the LOGERR common logging paragraph (see
+      *	logerr.cob) so a bad divide in bc.cob, an unmatched NUM in
+      *	else.cob, or anything else that goes wrong overnight all land
+      *	in the one file instead of four different console transcripts.
+      *	LOG-ERROR-TEXT is filled in by LOGERR from the shared
+      *	ERRCODES.cpy table so the log is self-describing without a
+      *	separate code lookup.
+      *
+       01  OPS-LOG-RECORD.
+           05  LOG-RUN-DATE            PIC X(10).
+           05  LOG-RUN-TIME            PIC X(8).
+           05  LOG-PROGRAM-ID          PIC X(8).
+           05  LOG-PARAGRAPH           PIC X(30).
+           05  LOG-ERROR-CODE          PIC X(6).
+           05  LOG-ERROR-TEXT          PIC X(20).
+           05  LOG-DATA                PIC X(60).
