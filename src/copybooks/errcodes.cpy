@@ -0,0 +1,27 @@
+      *
+      *	ERRCODES - shared abend/error-code table
+      *	One row per condition the batch suite can raise, keyed by a
+      *	six-character code PROGRAM-LETTERS + sequence number so the
+      *	operations log (OPSLOG.cpy) can be grepped by code instead of
+      *	free-text.  Loaded with VALUE clauses the way a lookup table
+      *	is normally seeded in this shop - REDEFINES a literal string
+      *	over an OCCURS table.
+      *
+       01  ERR-CODE-TABLE-DATA.
+           05  FILLER  PIC X(26) VALUE "BC0001DIVIDE BY ZERO      ".
+           05  FILLER  PIC X(26) VALUE "BC0002SIZE ERROR/OVERFLOW ".
+           05  FILLER  PIC X(26) VALUE "BC0003INVALID OPERATOR    ".
+           05  FILLER  PIC X(26) VALUE "BC0004RECON OUT OF TOL    ".
+           05  FILLER  PIC X(26) VALUE "IF0001NUM OUT OF RANGE    ".
+           05  FILLER  PIC X(26) VALUE "EL0001UNMATCHED NUM VALUE ".
+           05  FILLER  PIC X(26) VALUE "FR0001CHECKPOINT FAILED   ".
+           05  FILLER  PIC X(26) VALUE "CB0001SUBPROGRAM BAD RC   ".
+           05  FILLER  PIC X(26) VALUE "BC0005TRANS FILE OPEN FAIL".
+           05  FILLER  PIC X(26) VALUE "IF0002TRANS FILE OPEN FAIL".
+           05  FILLER  PIC X(26) VALUE "EL0002TRANS FILE OPEN FAIL".
+           05  FILLER  PIC X(26) VALUE "BC0006INDEXED WRITE FAILED".
+
+       01  ERR-CODE-TABLE REDEFINES ERR-CODE-TABLE-DATA.
+           05  ERR-ENTRY OCCURS 12 TIMES INDEXED BY ERR-IDX.
+               10  ERR-CODE            PIC X(6).
+               10  ERR-TEXT            PIC X(20).
