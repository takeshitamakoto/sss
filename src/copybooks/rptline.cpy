@@ -0,0 +1,21 @@
+      *
+      *	RPTLINE - report-ready layout for bc.cob results
+      *	Signed, edited numeric pictures (leading floating minus) so
+      *	RESULT and FRESULT line up against comparable totals from
+      *	other jobs on a printed 132-column daily report.
+      *
+       01  BC-REPORT-LINE.
+           05  RPT-RUN-DATE            PIC X(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-TRAN-ID             PIC X(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-OPERATOR-CODE       PIC X(1).
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  RPT-OPERAND-1-EDIT      PIC -(9)9.9999.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-OPERAND-2-EDIT      PIC -(9)9.9999.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-RESULT-EDIT         PIC -(9)9.9999.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-FRESULT-EDIT        PIC -(9)9.9999999.
+           05  FILLER                  PIC X(50) VALUE SPACES.
