@@ -0,0 +1,22 @@
+      *
+      *	CHKPNT - shared checkpoint/restart record
+      *	Each batch program keeps its own checkpoint file built from
+      *	this layout so a mid-run abend can be restarted at the next
+      *	unprocessed record/iteration instead of from the top of the
+      *	day's window.  CHK-RESULT-TOTAL/CHK-FRESULT-TOTAL carry
+      *	bc.cob's running reconciliation totals across a restart so
+      *	8100-CHECK-CONTROL-TOTAL balances the full day's totals instead
+      *	of just the records this particular run happened to process;
+      *	programs that don't reconcile a control total leave them zero.
+      *
+       01  CHECKPOINT-RECORD.
+           05  CHK-PROGRAM-ID          PIC X(8).
+           05  CHK-LAST-TRAN-ID        PIC X(10).
+           05  CHK-LAST-COUNTER        PIC 9(7).
+           05  CHK-RUN-DATE            PIC X(10).
+           05  CHK-RUN-TIME            PIC X(8).
+           05  CHK-STATUS              PIC X(1).
+               88  CHK-STATUS-IN-PROGRESS  VALUE "P".
+               88  CHK-STATUS-COMPLETE      VALUE "C".
+           05  CHK-RESULT-TOTAL        PIC S9(11)V9999.
+           05  CHK-FRESULT-TOTAL       PIC S9(11)V9999999.
