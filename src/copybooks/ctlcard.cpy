@@ -0,0 +1,18 @@
+      *
+      *	CTLCARD - shared control-card / run-parameter record
+      *	Replaces MOVE-a-literal-to-a-working-storage-field style
+      *	hardcoding.  Read once at the start of a run from a control
+      *	file (SYSIN-style) to drive behaviour that used to be baked
+      *	into the source: the loop bound and checkpoint interval for
+      *	for.cob, and the precision and rounding mode for bc.cob.
+      *	if.cob/else.cob's NUM comes from TRAN-CODE on the shared
+      *	transaction record (TRANREC.cpy) instead of a control card.
+      *
+       01  CTL-CARD.
+           05  CTL-LOOP-COUNT          PIC 9(5).
+           05  CTL-CHECKPOINT-INTERVAL PIC 9(5).
+           05  CTL-PRECISION           PIC 9(1).
+           05  CTL-ROUND-MODE          PIC X(1).
+               88  CTL-ROUND-HALF-UP   VALUE "R".
+               88  CTL-ROUND-TRUNCATE  VALUE "T".
+           05  FILLER                  PIC X(50).
