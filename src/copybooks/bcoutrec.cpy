@@ -0,0 +1,22 @@
+      *
+      *	BCOUTREC - shared bc.cob persisted-output record
+      *	Written by bc.cob to BCOUT.DAT and read back by dlyrpt.cob -
+      *	shared so the writer and the reader can't silently drift out
+      *	of sync on the layout the way two hand-copied 01-levels would.
+      *
+       01  BC-OUTPUT-RECORD.
+           05  OUT-RUN-DATE            PIC X(10).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  OUT-RUN-TIME            PIC X(8).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  OUT-TRAN-ID             PIC X(10).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  OUT-OPERAND-1           PIC S9(9)V9999.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  OUT-OPERAND-2           PIC S9(9)V9999.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  OUT-OPERATOR-CODE       PIC X(1).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  OUT-RESULT              PIC S9(9)V9999.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  OUT-FRESULT             PIC S9(9)V9999999.
