@@ -0,0 +1,83 @@
+      *
+      *	What Is This: shared operations-log subprogram
+      *	Author: Makoto Takeshita <takeshita.sample@gmail.com>
+      *	URL: http://simplesandsamples.com
+      *	Version: UNBORN
+      *
+      *	Usage:
+      *	 CALLed by bc.cob, if.cob, else.cob, for.cob and ctlbatch.cob
+      *	 as CALL "LOGERR" USING LOG-PROGRAM-ID LOG-PARAGRAPH
+      *	 LOG-ERROR-CODE LOG-DATA so every program writes its failures
+      *	 to the one operations log instead of ad hoc console text.
+      *	 Looks the error code up in the shared ERRCODES.cpy table so
+      *	 the log carries the human-readable text alongside the code.
+      *
+
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     LOGERR.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT OPS-LOG-FILE ASSIGN TO "OPSLOG.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-LOG-FILE-STATUS.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+       FD  OPS-LOG-FILE.
+       COPY opslog.
+
+       WORKING-STORAGE SECTION.
+       COPY errcodes.
+
+       01  WS-LOG-FILE-STATUS          PIC XX.
+       01  WS-LOG-FILE-OPEN-SW         PIC X VALUE "N".
+           88  WS-LOG-FILE-IS-OPEN     VALUE "Y".
+       01  WS-CURRENT-DATE-TIME        PIC X(21).
+       01  WS-CURRENT-DATE             PIC X(8).
+       01  WS-CURRENT-TIME             PIC X(6).
+
+       LINKAGE         SECTION.
+       01  LK-PROGRAM-ID               PIC X(8).
+       01  LK-PARAGRAPH                PIC X(30).
+       01  LK-ERROR-CODE               PIC X(6).
+       01  LK-DATA                     PIC X(60).
+
+       PROCEDURE       DIVISION USING LK-PROGRAM-ID LK-PARAGRAPH
+                                       LK-ERROR-CODE LK-DATA.
+       MAIN-LOGIC.
+           IF NOT WS-LOG-FILE-IS-OPEN
+               OPEN EXTEND OPS-LOG-FILE
+               IF WS-LOG-FILE-STATUS = "35"
+                   OPEN OUTPUT OPS-LOG-FILE
+               END-IF
+               SET WS-LOG-FILE-IS-OPEN TO TRUE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:8)  TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE-TIME(9:6)  TO WS-CURRENT-TIME
+           MOVE SPACES                TO OPS-LOG-RECORD
+           STRING WS-CURRENT-DATE(1:4) "-" WS-CURRENT-DATE(5:2) "-"
+                   WS-CURRENT-DATE(7:2)
+               DELIMITED BY SIZE INTO LOG-RUN-DATE
+           STRING WS-CURRENT-TIME(1:2) ":" WS-CURRENT-TIME(3:2) ":"
+                   WS-CURRENT-TIME(5:2)
+               DELIMITED BY SIZE INTO LOG-RUN-TIME
+           MOVE LK-PROGRAM-ID  TO LOG-PROGRAM-ID
+           MOVE LK-PARAGRAPH   TO LOG-PARAGRAPH
+           MOVE LK-ERROR-CODE  TO LOG-ERROR-CODE
+           MOVE LK-DATA        TO LOG-DATA
+           PERFORM LOOKUP-ERROR-TEXT
+           WRITE OPS-LOG-RECORD
+
+           GOBACK.
+
+       LOOKUP-ERROR-TEXT.
+           SET ERR-IDX TO 1
+           SEARCH ERR-ENTRY
+               AT END
+                   MOVE "UNKNOWN ERROR CODE " TO LOG-ERROR-TEXT
+               WHEN ERR-CODE(ERR-IDX) = LK-ERROR-CODE
+                   MOVE ERR-TEXT(ERR-IDX) TO LOG-ERROR-TEXT
+           END-SEARCH.
