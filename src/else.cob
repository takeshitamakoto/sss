@@ -3,24 +3,226 @@
       *	Author: Makoto Takeshita <takeshita.sample@gmail.com>
       *	URL: http://simplesandsamples.com
       *	Version: UNBORN
-      *	
+      *
       *	Usage:
       *	 1. git clone https://github.com/takeshitamakoto/sss.git
       *	 2. change the directory name to easy-to-use name. (e.g. sss -> sample)
-      *	 3. open sss/src/filename when you need any help . 
-      *	
+      *	 3. open sss/src/filename when you need any help .
+      *
+      *	ELSECLS classifies incoming transactions by code with a named
+      *	branch per code we actually see in production.  NUM comes from
+      *	the transaction record instead of a hardcoded MOVE, and any
+      *	code that falls through every branch is written to an
+      *	exceptions file with the raw value instead of being lumped
+      *	into one generic "ELSE" message.  A checkpoint keyed by
+      *	transaction id (see FOR0008-CHECKPOINT in for.cob for the
+      *	origin of this pattern) lets a restarted run skip back over
+      *	records a prior run already classified.
+      *
 
        IDENTIFICATION  DIVISION.
-       PROGRAM-ID.     HELLO.
-       DATA DIVISION.
+       PROGRAM-ID.     ELSECLS.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT EL-TRANS-IN ASSIGN TO "ELTRANS.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-TRANS-STATUS.
+
+           SELECT EL-EXCEPTIONS-FILE ASSIGN TO "ELEXCP.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-EXCEPTIONS-STATUS.
+
+           SELECT EL-CHECKPOINT-FILE ASSIGN TO "ELCKPT.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-CKPT-STATUS.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+       FD  EL-TRANS-IN.
+       COPY tranrec.
+
+       FD  EL-EXCEPTIONS-FILE.
+       01  EL-EXCEPTION-RECORD.
+           05  EXC-TRAN-ID             PIC X(10).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  EXC-NUM-VALUE           PIC 9(3).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  EXC-INPUT-RECORD        PIC X(54).
+
+       FD  EL-CHECKPOINT-FILE.
+       COPY chkpnt.
+
        WORKING-STORAGE SECTION.
-       77 NUM  PIC 9(3).
+       01  NUM  PIC 9(3).
+
+       01  WS-TRANS-STATUS             PIC XX.
+       01  WS-EXCEPTIONS-STATUS        PIC XX.
+       01  WS-CKPT-STATUS              PIC XX.
+       01  WS-EOF-TRANS-SW             PIC X VALUE "N".
+           88  WS-EOF-TRANS            VALUE "Y".
+       01  WS-ABEND-SW                 PIC X VALUE "N".
+           88  WS-ABEND-CONDITION      VALUE "Y".
+       01  WS-CKPT-FOUND-SW            PIC X VALUE "N".
+           88  WS-CKPT-FOUND           VALUE "Y".
+       01  WS-SKIPPING-SW              PIC X VALUE "N".
+           88  WS-SKIPPING             VALUE "Y".
+           88  WS-NOT-SKIPPING         VALUE "N".
+       01  WS-ERROR-COUNT              PIC 9(7) VALUE ZERO.
+       01  WS-RECORD-COUNT             PIC 9(7) VALUE ZERO.
+
+       01  WS-CURRENT-DATE-TIME        PIC X(21).
+       01  WS-RUN-DATE                 PIC X(10).
+       01  WS-RUN-TIME                 PIC X(8).
+
+       01  WS-LOG-PROGRAM-ID           PIC X(8) VALUE "ELSECLS".
+       01  WS-LOG-PARAGRAPH            PIC X(30).
+       01  WS-LOG-ERROR-CODE           PIC X(6).
+       01  WS-LOG-DATA                 PIC X(60).
+
        PROCEDURE       DIVISION.
-           MOVE 2 TO NUM.
-           IF NUM = 1 THEN
-               DISPLAY "THIS IS 1" UPON CONSOLE
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           IF NOT WS-ABEND-CONDITION
+               PERFORM 2000-PROCESS-RECORDS UNTIL WS-EOF-TRANS
+           END-IF
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURRENT-DATE-TIME(1:4) "-"
+                   WS-CURRENT-DATE-TIME(5:2) "-"
+                   WS-CURRENT-DATE-TIME(7:2)
+               DELIMITED BY SIZE INTO WS-RUN-DATE
+           STRING WS-CURRENT-DATE-TIME(9:2) ":"
+                   WS-CURRENT-DATE-TIME(11:2) ":"
+                   WS-CURRENT-DATE-TIME(13:2)
+               DELIMITED BY SIZE INTO WS-RUN-TIME
+
+           OPEN INPUT  EL-TRANS-IN
+           IF WS-TRANS-STATUS NOT = "00"
+               SET WS-ABEND-CONDITION TO TRUE
+               MOVE "1000-INITIALIZE"        TO WS-LOG-PARAGRAPH
+               MOVE "EL0002"                 TO WS-LOG-ERROR-CODE
+               MOVE "ELTRANS.DAT OPEN FAILED" TO WS-LOG-DATA
+               CALL "LOGERR" USING WS-LOG-PROGRAM-ID WS-LOG-PARAGRAPH
+                   WS-LOG-ERROR-CODE WS-LOG-DATA
+           END-IF
+           OPEN EXTEND EL-EXCEPTIONS-FILE
+           IF WS-EXCEPTIONS-STATUS = "35"
+               OPEN OUTPUT EL-EXCEPTIONS-FILE
+           END-IF
+           PERFORM 1200-RESTART-CHECK
+           IF NOT WS-ABEND-CONDITION
+               PERFORM 2900-READ-TRANS
+           END-IF.
+
+       1200-RESTART-CHECK.
+           OPEN INPUT EL-CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-STATUS NOT = "00"
+                   READ EL-CHECKPOINT-FILE
+                   IF WS-CKPT-STATUS = "00"
+                       SET WS-CKPT-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+               CLOSE EL-CHECKPOINT-FILE
+           END-IF
+           IF WS-CKPT-FOUND AND CHK-STATUS-IN-PROGRESS
+               SET WS-SKIPPING TO TRUE
+           END-IF
+           OPEN EXTEND EL-CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "35"
+               OPEN OUTPUT EL-CHECKPOINT-FILE
+           END-IF.
+
+       2000-PROCESS-RECORDS.
+           IF WS-SKIPPING AND TRAN-ID NOT > CHK-LAST-TRAN-ID
+               CONTINUE
            ELSE
-               DISPLAY "ELSE"
+               SET WS-NOT-SKIPPING TO TRUE
+               MOVE TRAN-CODE TO NUM
+               IF NUM = 1 THEN
+                   DISPLAY "THIS IS 1" UPON CONSOLE
+               ELSE
+                   IF NUM = 2 THEN
+                       DISPLAY "CODE 2 - ADJUSTMENT" UPON CONSOLE
+                   ELSE
+                       IF NUM = 3 THEN
+                           DISPLAY "CODE 3 - REVERSAL" UPON CONSOLE
+                       ELSE
+                           IF NUM = 4 THEN
+                               DISPLAY "CODE 4 - HOLD" UPON CONSOLE
+                           ELSE
+                               IF NUM = 5 THEN
+                                   DISPLAY "CODE 5 - MANUAL REVIEW"
+                                       UPON CONSOLE
+                               ELSE
+                                   PERFORM 2500-WRITE-EXCEPTION
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+               ADD 1 TO WS-RECORD-COUNT
+               PERFORM 2600-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 2900-READ-TRANS.
+
+       2500-WRITE-EXCEPTION.
+           MOVE SPACES          TO EL-EXCEPTION-RECORD
+           MOVE TRAN-ID         TO EXC-TRAN-ID
+           MOVE NUM             TO EXC-NUM-VALUE
+           MOVE TRAN-RECORD     TO EXC-INPUT-RECORD
+           WRITE EL-EXCEPTION-RECORD
+           ADD 1 TO WS-ERROR-COUNT
+           MOVE "2000-PROCESS-RECORDS" TO WS-LOG-PARAGRAPH
+           MOVE "EL0001"               TO WS-LOG-ERROR-CODE
+           MOVE TRAN-ID                TO WS-LOG-DATA
+           CALL "LOGERR" USING WS-LOG-PROGRAM-ID WS-LOG-PARAGRAPH
+               WS-LOG-ERROR-CODE WS-LOG-DATA.
+
+       2600-WRITE-CHECKPOINT.
+           MOVE WS-LOG-PROGRAM-ID TO CHK-PROGRAM-ID
+           MOVE TRAN-ID           TO CHK-LAST-TRAN-ID
+           MOVE WS-RECORD-COUNT   TO CHK-LAST-COUNTER
+           MOVE WS-RUN-DATE       TO CHK-RUN-DATE
+           MOVE WS-RUN-TIME       TO CHK-RUN-TIME
+           MOVE ZERO              TO CHK-RESULT-TOTAL
+           MOVE ZERO              TO CHK-FRESULT-TOTAL
+           SET CHK-STATUS-IN-PROGRESS TO TRUE
+           WRITE CHECKPOINT-RECORD
+           IF WS-CKPT-STATUS NOT = "00"
+               MOVE "FR0001" TO WS-LOG-ERROR-CODE
+               MOVE "2600-WRITE-CHECKPOINT" TO WS-LOG-PARAGRAPH
+               MOVE TRAN-ID TO WS-LOG-DATA
+               CALL "LOGERR" USING WS-LOG-PROGRAM-ID
+                   WS-LOG-PARAGRAPH WS-LOG-ERROR-CODE WS-LOG-DATA
            END-IF.
-           STOP   RUN.
 
+       2900-READ-TRANS.
+           READ EL-TRANS-IN
+               AT END
+                   SET WS-EOF-TRANS TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           SET CHK-STATUS-COMPLETE TO TRUE
+           MOVE WS-LOG-PROGRAM-ID TO CHK-PROGRAM-ID
+           MOVE WS-RUN-DATE       TO CHK-RUN-DATE
+           MOVE WS-RUN-TIME       TO CHK-RUN-TIME
+           MOVE WS-RECORD-COUNT   TO CHK-LAST-COUNTER
+           MOVE ZERO              TO CHK-RESULT-TOTAL
+           MOVE ZERO              TO CHK-FRESULT-TOTAL
+           WRITE CHECKPOINT-RECORD
+           CLOSE EL-TRANS-IN EL-EXCEPTIONS-FILE EL-CHECKPOINT-FILE
+           IF WS-ABEND-CONDITION
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-ERROR-COUNT > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
