@@ -0,0 +1,211 @@
+      *
+      *	What Is This: programming samples
+      *	Author: Makoto Takeshita <takeshita.sample@gmail.com>
+      *	URL: http://simplesandsamples.com
+      *	Version: UNBORN
+      *
+      *	Usage:
+      *	 1. git clone https://github.com/takeshitamakoto/sss.git
+      *	 2. change the directory name to easy-to-use name. (e.g. sss -> sample)
+      *	 3. open sss/src/filename when you need any help.
+      *
+      *	CTLBATCH sequences BCCALC (calculate), IFCLASS and ELSECLS
+      *	(classify) and FORLOOP (loop-process) as one batch job,
+      *	checking the return code after each CALL and halting the rest
+      *	of the sequence with a clear message instead of leaving
+      *	operations to kick off and eyeball each program by hand.
+      *
+      *	If a run-parameter file (RUNCTL.DAT) is present it drives which
+      *	programs run tonight, in what order, and whether a failure in
+      *	one step should stop the rest - a JCL-style PARM card without
+      *	touching any of the four programs themselves.  With no
+      *	run-parameter file present, CTLBATCH falls back to its default
+      *	fixed sequence (calculate, classify, classify, loop-process).
+      *
+
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     CTLBATCH.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT CB-RUNCTL-FILE ASSIGN TO "RUNCTL.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   IS WS-RUNCTL-STATUS.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+       FD  CB-RUNCTL-FILE.
+       01  CB-RUNCTL-RECORD.
+           05  RUNCTL-SEQUENCE         PIC 9(2).
+           05  FILLER                  PIC X(1).
+           05  RUNCTL-PROGRAM-ID       PIC X(8).
+           05  FILLER                  PIC X(1).
+           05  RUNCTL-STOP-ON-FAIL     PIC X(1).
+               88  RUNCTL-STOP-ON-FAIL-YES  VALUE "Y".
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUNCTL-STATUS            PIC XX.
+       01  WS-EOF-RUNCTL-SW            PIC X VALUE "N".
+           88  WS-EOF-RUNCTL           VALUE "Y".
+       01  WS-USE-DEFAULT-SEQ-SW       PIC X VALUE "N".
+           88  WS-USE-DEFAULT-SEQUENCE VALUE "Y".
+
+      *    RUNCTL.DAT steps are loaded into this table and sorted on
+      *    RUNCTL-SEQUENCE before any step runs, so a JCL-style PARM
+      *    file can renumber step order without physically reordering
+      *    the file.
+       01  WS-RUNCTL-MAX               PIC 9(2) VALUE 20.
+       01  WS-RUNCTL-COUNT             PIC 9(2) VALUE ZERO.
+       01  WS-RUNCTL-TABLE.
+           05  WS-RUNCTL-ENTRY OCCURS 20 TIMES.
+               10  WS-RUNCTL-SEQ           PIC 9(2).
+               10  WS-RUNCTL-PROGRAM-ID    PIC X(8).
+               10  WS-RUNCTL-STOP-ON-FAIL  PIC X(1).
+       01  WS-RUNCTL-SWAP.
+           05  WS-SWAP-SEQ                 PIC 9(2).
+           05  WS-SWAP-PROGRAM-ID          PIC X(8).
+           05  WS-SWAP-STOP-ON-FAIL        PIC X(1).
+       01  WS-RUNCTL-IDX                   PIC 9(2).
+       01  WS-SORT-I                       PIC 9(2).
+       01  WS-SORT-J                       PIC 9(2).
+
+       01  WS-HALTED-SW                PIC X VALUE "N".
+           88  WS-HALTED               VALUE "Y".
+       01  WS-FINAL-RETURN-CODE        PIC 9(4) VALUE ZERO.
+       01  WS-STEP-PROGRAM-ID          PIC X(8).
+       01  WS-STEP-STOP-ON-FAIL-SW     PIC X VALUE "Y".
+           88  WS-STEP-STOP-ON-FAIL    VALUE "Y".
+
+       01  WS-LOG-PROGRAM-ID           PIC X(8) VALUE "CTLBATCH".
+       01  WS-LOG-PARAGRAPH            PIC X(30).
+       01  WS-LOG-ERROR-CODE           PIC X(6).
+       01  WS-LOG-DATA                 PIC X(60).
+
+       PROCEDURE       DIVISION.
+       0000-MAIN-LOGIC.
+           DISPLAY "CTLBATCH: STARTING NIGHTLY BATCH WINDOW"
+               UPON CONSOLE
+
+           OPEN INPUT CB-RUNCTL-FILE
+           IF WS-RUNCTL-STATUS = "00"
+               PERFORM 1000-RUN-FROM-PARM-FILE
+               CLOSE CB-RUNCTL-FILE
+           ELSE
+               SET WS-USE-DEFAULT-SEQUENCE TO TRUE
+               PERFORM 1500-RUN-DEFAULT-SEQUENCE
+           END-IF
+
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-RUN-FROM-PARM-FILE.
+           PERFORM 1020-LOAD-RUNCTL-TABLE
+           PERFORM 1060-SORT-RUNCTL-TABLE
+           PERFORM 1070-RUN-RUNCTL-TABLE.
+
+       1020-LOAD-RUNCTL-TABLE.
+           PERFORM 1100-READ-RUNCTL
+           PERFORM UNTIL WS-EOF-RUNCTL
+               IF WS-RUNCTL-COUNT < WS-RUNCTL-MAX
+                   ADD 1 TO WS-RUNCTL-COUNT
+                   MOVE RUNCTL-SEQUENCE TO
+                       WS-RUNCTL-SEQ(WS-RUNCTL-COUNT)
+                   MOVE RUNCTL-PROGRAM-ID TO
+                       WS-RUNCTL-PROGRAM-ID(WS-RUNCTL-COUNT)
+                   MOVE RUNCTL-STOP-ON-FAIL TO
+                       WS-RUNCTL-STOP-ON-FAIL(WS-RUNCTL-COUNT)
+               ELSE
+                   DISPLAY "CTLBATCH: RUNCTL.DAT STEP IGNORED - TABLE "
+                       "FULL AT " WS-RUNCTL-MAX " STEPS" UPON CONSOLE
+               END-IF
+               PERFORM 1100-READ-RUNCTL
+           END-PERFORM.
+
+       1100-READ-RUNCTL.
+           READ CB-RUNCTL-FILE
+               AT END
+                   SET WS-EOF-RUNCTL TO TRUE
+           END-READ.
+
+       1060-SORT-RUNCTL-TABLE.
+      *    Small in-memory ascending bubble sort on RUNCTL-SEQ - the
+      *    table holds at most WS-RUNCTL-MAX steps, so this is plenty
+      *    fast, and only swapping on strict ">" keeps it stable for
+      *    steps that share a sequence number (original file order
+      *    wins the tie).
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I >= WS-RUNCTL-COUNT
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                       UNTIL WS-SORT-J > WS-RUNCTL-COUNT - WS-SORT-I
+                   IF WS-RUNCTL-SEQ(WS-SORT-J) >
+                           WS-RUNCTL-SEQ(WS-SORT-J + 1)
+                       PERFORM 1065-SWAP-RUNCTL-ENTRIES
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       1065-SWAP-RUNCTL-ENTRIES.
+           MOVE WS-RUNCTL-ENTRY(WS-SORT-J)     TO WS-RUNCTL-SWAP
+           MOVE WS-RUNCTL-ENTRY(WS-SORT-J + 1)
+               TO WS-RUNCTL-ENTRY(WS-SORT-J)
+           MOVE WS-RUNCTL-SWAP
+               TO WS-RUNCTL-ENTRY(WS-SORT-J + 1).
+
+       1070-RUN-RUNCTL-TABLE.
+           PERFORM VARYING WS-RUNCTL-IDX FROM 1 BY 1
+                   UNTIL WS-RUNCTL-IDX > WS-RUNCTL-COUNT OR WS-HALTED
+               MOVE WS-RUNCTL-PROGRAM-ID(WS-RUNCTL-IDX)
+                   TO WS-STEP-PROGRAM-ID
+               MOVE WS-RUNCTL-STOP-ON-FAIL(WS-RUNCTL-IDX)
+                   TO WS-STEP-STOP-ON-FAIL-SW
+               PERFORM 2000-RUN-STEP
+           END-PERFORM.
+
+       1500-RUN-DEFAULT-SEQUENCE.
+           MOVE "BCCALC"  TO WS-STEP-PROGRAM-ID
+           SET WS-STEP-STOP-ON-FAIL TO TRUE
+           PERFORM 2000-RUN-STEP
+           IF NOT WS-HALTED
+               MOVE "IFCLASS" TO WS-STEP-PROGRAM-ID
+               PERFORM 2000-RUN-STEP
+           END-IF
+           IF NOT WS-HALTED
+               MOVE "ELSECLS" TO WS-STEP-PROGRAM-ID
+               PERFORM 2000-RUN-STEP
+           END-IF
+           IF NOT WS-HALTED
+               MOVE "FORLOOP" TO WS-STEP-PROGRAM-ID
+               PERFORM 2000-RUN-STEP
+           END-IF.
+
+       2000-RUN-STEP.
+           DISPLAY "CTLBATCH: RUNNING STEP " WS-STEP-PROGRAM-ID
+               UPON CONSOLE
+           CALL WS-STEP-PROGRAM-ID
+           PERFORM 8000-CHECK-RETURN-CODE.
+
+       8000-CHECK-RETURN-CODE.
+           IF RETURN-CODE > WS-FINAL-RETURN-CODE
+               MOVE RETURN-CODE TO WS-FINAL-RETURN-CODE
+           END-IF
+           IF RETURN-CODE > 4 AND WS-STEP-STOP-ON-FAIL
+               SET WS-HALTED TO TRUE
+               DISPLAY "CTLBATCH: " WS-STEP-PROGRAM-ID
+                   " FAILED WITH RETURN CODE " RETURN-CODE
+                   " - HALTING REMAINING STEPS" UPON CONSOLE
+               MOVE "8000-CHECK-RETURN-CODE" TO WS-LOG-PARAGRAPH
+               MOVE "CB0001"                 TO WS-LOG-ERROR-CODE
+               MOVE WS-STEP-PROGRAM-ID       TO WS-LOG-DATA
+               CALL "LOGERR" USING WS-LOG-PROGRAM-ID WS-LOG-PARAGRAPH
+                   WS-LOG-ERROR-CODE WS-LOG-DATA
+           END-IF.
+
+       9000-TERMINATE.
+           IF WS-HALTED
+               DISPLAY "CTLBATCH: BATCH WINDOW ENDED EARLY, RC="
+                   WS-FINAL-RETURN-CODE UPON CONSOLE
+           ELSE
+               DISPLAY "CTLBATCH: BATCH WINDOW COMPLETED, RC="
+                   WS-FINAL-RETURN-CODE UPON CONSOLE
+           END-IF
+           MOVE WS-FINAL-RETURN-CODE TO RETURN-CODE.
